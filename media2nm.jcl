@@ -0,0 +1,51 @@
+//MEDIA2NM JOB (ACCTNO),'MEDIA2NUM NOTURNO',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//* JOB    : MEDIA2NM
+//* FUNCAO : EXECUTA O MEDIA2NUM EM MODO LOTE CONTRA O ARQUIVO
+//*          MEDIAIN DO CICLO NOTURNO, SEM OPERADOR NO TERMINAL.
+//*          GERA MEDIAOUT (RELATORIO), MEDIAAUD (TRILHA DE
+//*          AUDITORIA, ACUMULATIVO) E, OPCIONALMENTE, MEDIAGL
+//*          (INTERFACE PARA O JOB DE LANCAMENTO CONTABIL).
+//*          USA MEDIACKPT PARA RETOMAR DE ONDE PAROU SE O JOB
+//*          ANTERIOR TIVER ABENDADO NO MEIO DO ARQUIVO.
+//* HISTORICO:
+//*   2026-08-09 RENATO - VERSAO INICIAL DO JOB NOTURNO.
+//*
+//STEP010  EXEC PGM=MEDIA2NM
+//STEPLIB  DD   DISP=SHR,DSN=PROD.MEDIA2NM.LOADLIB
+//MEDIAIN  DD   DISP=SHR,DSN=PROD.MEDIA2NM.MEDIAIN
+//MEDIAOUT DD   DISP=(MOD,CATLG,KEEP),DSN=PROD.MEDIA2NM.MEDIAOUT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MEDIACKPT DD  DISP=(MOD,CATLG,KEEP),DSN=PROD.MEDIA2NM.MEDIACKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MEDIAAUD DD   DISP=(MOD,CATLG,KEEP),DSN=PROD.MEDIA2NM.MEDIAAUD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//MEDIAGL  DD   DISP=(MOD,CATLG,KEEP),DSN=PROD.MEDIA2NM.MEDIAGL,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+S
+S
+/*
+//*
+//* O PROGRAMA RESPONDE SEUS DOIS PROMPTS DE CONSOLE (MODO LOTE
+//* E GERACAO DO ARQUIVO PARA O GL) LENDO O SYSIN ACIMA, JA QUE
+//* O JOB RODA SEM OPERADOR.
+//*
+//* STEP020 RODA SE STEP010 TERMINOU COM RC MAIOR QUE 4 OU SE
+//* STEP010 ABENDOU (COND=EVEN FORCA O TESTE A SER AVALIADO TAMBEM
+//* NESSE CASO, EM VEZ DE PULAR O STEP COMO O DEFAULT FARIA) -
+//* GRAVA O CONTEUDO DA TRILHA DE AUDITORIA NA SAIDA DO JOB PARA
+//* O OPERADOR DO TURNO SEGUINTE ANALISAR PELA MANHA.
+//*
+//STEP020  EXEC PGM=IEBGENER,COND=((4,LE,STEP010),EVEN)
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   DISP=SHR,DSN=PROD.MEDIA2NM.MEDIAAUD
+//SYSUT2   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*
