@@ -2,31 +2,512 @@
        PROGRAM-ID. Media2Num.
        AUTHOR. Renato.
        DATE-WRITTEN. 2025-06-26.
-       
+
+       *> 2026-08-09 Renato - modo de entrada em lote, lendo pares
+       *> de NUM1/NUM2 de um arquivo em vez de só ACCEPT interativo.
+       *> 2026-08-09 Renato - resultado também gravado em arquivo de
+       *> saída (MEDIAOUT), não só exibido na tela.
+       *> 2026-08-09 Renato - validação dos números informados antes
+       *> do COMPUTE (reentra o prompt / ignora registro inválido).
+       *> 2026-08-09 Renato - generalizado de um par fixo (NUM1/NUM2)
+       *> para uma lista de até WS-MAX-VALORES valores, com soma,
+       *> média e quantidade calculadas sobre a lista inteira.
+       *> 2026-08-09 Renato - valores, soma e média passam a aceitar
+       *> sinal (débito/crédito), com o sinal exibido na saída.
+       *> 2026-08-09 Renato - checkpoint do lote (MEDIACKPT), para que
+       *> um reinício pule os registros já processados com sucesso.
+       *> 2026-08-09 Renato - trilha de auditoria (MEDIAAUD) com data,
+       *> hora, origem e resultado de cada cálculo executado.
+       *> 2026-08-09 Renato - menu na entrada interativa, com mínimo,
+       *> máximo e quantidade além de soma e média.
+       *> 2026-08-09 Renato - arquivo de interface opcional (MEDIAGL)
+       *> com soma/média no formato esperado pelo job de lançamento
+       *> contábil (GL).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MEDIAIN-FILE ASSIGN TO "MEDIAIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-IN.
+
+           SELECT MEDIAOUT-FILE ASSIGN TO "MEDIAOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-OUT.
+
+           SELECT OPTIONAL MEDIACKPT-FILE ASSIGN TO "MEDIACKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CKPT.
+
+           SELECT MEDIAAUD-FILE ASSIGN TO "MEDIAAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUD.
+
+           SELECT MEDIAGL-FILE ASSIGN TO "MEDIAGL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-GL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MEDIAIN-FILE.
+       01  MEDIAIN-RECORD.
+           05  MI-QTD          PIC 9(02).
+           05  MI-VALORES      OCCURS 20 TIMES
+                               PIC S9(5)V99 SIGN LEADING SEPARATE.
+       01  MEDIAIN-RECORD-ALT REDEFINES MEDIAIN-RECORD.
+           05  MI-QTD-TXT      PIC X(02).
+           05  MI-VALORES-TXT  OCCURS 20 TIMES PIC X(08).
+       01  MEDIAIN-RECORD-SPLIT REDEFINES MEDIAIN-RECORD.
+           05  FILLER          PIC X(02).
+           05  MI-VALORES-PARTES OCCURS 20 TIMES.
+               10  MI-VALOR-SINAL      PIC X(01).
+               10  MI-VALOR-DIGITOS    PIC X(07).
+
+       FD  MEDIAOUT-FILE.
+       01  MEDIAOUT-RECORD.
+           05  MO-DATA         PIC 9(08).
+           05  FILLER          PIC X(01)    VALUE SPACES.
+           05  MO-TIPO         PIC X(01).
+           05  FILLER          PIC X(01)    VALUE SPACES.
+           05  MO-DETALHE      PIC X(30).
+           05  MO-CAB REDEFINES MO-DETALHE.
+               10  MO-QTD          PIC Z9.
+               10  FILLER          PIC X(02)    VALUE SPACES.
+               10  MO-SOMA         PIC -(6)9.99.
+               10  FILLER          PIC X(02)    VALUE SPACES.
+               10  MO-MEDIA        PIC -(6)9.99.
+           05  MO-DET REDEFINES MO-DETALHE.
+               10  MO-SEQ          PIC Z9.
+               10  FILLER          PIC X(02)    VALUE SPACES.
+               10  MO-VALOR        PIC -(4)9.99.
+
+       FD  MEDIACKPT-FILE.
+       01  CKPT-RECORD.
+           05  CKPT-ULT-REG    PIC 9(06).
+           05  FILLER          PIC X(01).
+           05  CKPT-SOMA-ACUM  PIC S9(09)V99 SIGN LEADING SEPARATE.
+
+       FD  MEDIAAUD-FILE.
+       01  AUD-RECORD.
+           05  AUD-DATA        PIC 9(08).
+           05  FILLER          PIC X(01).
+           05  AUD-HORA        PIC 9(06).
+           05  FILLER          PIC X(01).
+           05  AUD-MODO        PIC X(01).
+           05  FILLER          PIC X(01).
+           05  AUD-REG         PIC 9(06).
+           05  FILLER          PIC X(01).
+           05  AUD-TIPO        PIC X(01).
+           05  FILLER          PIC X(01).
+           05  AUD-DETALHE     PIC X(30).
+           05  AUD-CAB REDEFINES AUD-DETALHE.
+               10  AUD-QTD         PIC Z9.
+               10  FILLER          PIC X(02)    VALUE SPACES.
+               10  AUD-SOMA        PIC -(6)9.99.
+               10  FILLER          PIC X(02)    VALUE SPACES.
+               10  AUD-MEDIA       PIC -(6)9.99.
+           05  AUD-DET REDEFINES AUD-DETALHE.
+               10  AUD-SEQ         PIC Z9.
+               10  FILLER          PIC X(02)    VALUE SPACES.
+               10  AUD-VALOR       PIC -(4)9.99.
+
+       FD  MEDIAGL-FILE.
+       01  GLFEED-RECORD.
+           05  GL-EMPRESA      PIC X(04).
+           05  FILLER          PIC X(01).
+           05  GL-CONTA        PIC X(10).
+           05  FILLER          PIC X(01).
+           05  GL-DATA         PIC 9(08).
+           05  FILLER          PIC X(01).
+           05  GL-DC           PIC X(01).
+           05  FILLER          PIC X(01).
+           05  GL-VALOR        PIC 9(09)V99.
+           05  FILLER          PIC X(01).
+           05  GL-MEDIA        PIC 9(07)V99.
+           05  FILLER          PIC X(01).
+           05  GL-REGISTRO     PIC 9(06).
+           05  FILLER          PIC X(01).
+           05  GL-HIST         PIC X(20).
+
        WORKING-STORAGE SECTION.
-       77  WS-NUM1         PIC 9(5)V99.
-       77  WS-NUM2         PIC 9(5)V99.
-       77  WS-MEDIA       PIC Z(4)9.99. *> Formato mais limpo (ex: "   50.00")
-       77  WS-SOMA         PIC 9(6)V99.
-       
+       77  WS-MAX-VALORES      PIC 9(02)    VALUE 20.
+
+       01  WS-TABELA-TXT.
+           05  WS-VALOR-TXT    OCCURS 20 TIMES PIC X(08).
+       01  WS-TABELA-SPLIT REDEFINES WS-TABELA-TXT.
+           05  WS-VALOR-PARTES OCCURS 20 TIMES.
+               10  WS-VALOR-SINAL      PIC X(01).
+               10  WS-VALOR-DIGITOS    PIC X(07).
+       01  WS-TABELA-NUM REDEFINES WS-TABELA-TXT.
+           05  WS-VALOR        OCCURS 20 TIMES
+                               PIC S9(5)V99 SIGN LEADING SEPARATE.
+
+       77  WS-QTD-TXT          PIC X(02).
+       77  WS-QTD              REDEFINES WS-QTD-TXT PIC 9(02).
+       77  WS-IDX              PIC 9(02).
+
+       77  WS-MEDIA           PIC -(6)9.99. *> Formato mais limpo (ex: "   50.00")
+       77  WS-SOMA             PIC S9(7)V99.
+       77  WS-SOMA-ED          PIC -(6)9.99.
+       77  WS-MINIMO           PIC S9(5)V99.
+       77  WS-MINIMO-ED        PIC -(4)9.99.
+       77  WS-MAXIMO           PIC S9(5)V99.
+       77  WS-MAXIMO-ED        PIC -(4)9.99.
+       77  WS-MODO-LOTE        PIC X(01).
+       77  WS-EOF-FLAG         PIC X(01)    VALUE "N".
+       77  WS-NUM-VALIDO       PIC X(01)    VALUE "N".
+       77  WS-REGISTRO-VALIDO  PIC X(01)    VALUE "N".
+
+       77  WS-FS-CKPT          PIC X(02).
+       77  WS-REC-NUM          PIC 9(06)    VALUE ZERO.
+       77  WS-ULT-REG-CKPT     PIC 9(06)    VALUE ZERO.
+       77  WS-SOMA-ACUM        PIC S9(09)V99 VALUE ZERO.
+
+       77  WS-MODO-ATUAL       PIC X(01).
+       77  WS-FS-AUD           PIC X(02).
+       77  WS-FS-OUT           PIC X(02).
+       77  WS-FS-GL            PIC X(02).
+       77  WS-FS-IN            PIC X(02).
+       77  WS-LOTE-PROCESSADOS PIC 9(06)    VALUE ZERO.
+       77  WS-LOTE-INVALIDOS   PIC 9(06)    VALUE ZERO.
+       77  WS-AUD-DATA         PIC 9(08).
+       77  WS-AUD-HORA         PIC 9(06).
+       77  WS-OUT-DATA         PIC 9(08).
+
+       77  WS-OPCAO            PIC X(01).
+           88  OPCAO-SOMA          VALUE "1".
+           88  OPCAO-MEDIA         VALUE "2".
+           88  OPCAO-MINIMO        VALUE "3".
+           88  OPCAO-MAXIMO        VALUE "4".
+           88  OPCAO-QTD           VALUE "5".
+           88  OPCAO-VALIDA        VALUES "1" "2" "3" "4" "5".
+
+       77  WS-GERA-GL          PIC X(01)    VALUE "N".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-             DISPLAY "Digite o primeiro número: ".
-             ACCEPT WS-NUM1.
-             
-             DISPLAY "Digite o segundo número: ".
-             ACCEPT WS-NUM2.
-       
-             COMPUTE WS-SOMA = WS-NUM1 + WS-NUM2.
-             COMPUTE WS-MEDIA = WS-SOMA / 2.
-       
-             DISPLAY "A média é: " WS-MEDIA.
-             DISPLAY "A soma é: " WS-SOMA.
-       
+             DISPLAY "Processar arquivo em lote (MEDIAIN)? (S/N): ".
+             ACCEPT WS-MODO-LOTE.
+
+             DISPLAY "Gerar arquivo de interface para o GL (MEDIAGL)? "
+                 "(S/N): ".
+             ACCEPT WS-GERA-GL.
+
+             OPEN EXTEND MEDIAOUT-FILE.
+             IF WS-FS-OUT = "35"
+                 OPEN OUTPUT MEDIAOUT-FILE
+             END-IF.
+
+             OPEN EXTEND MEDIAAUD-FILE.
+             IF WS-FS-AUD = "35"
+                 OPEN OUTPUT MEDIAAUD-FILE
+             END-IF.
+
+             IF WS-GERA-GL = "S" OR WS-GERA-GL = "s"
+                 MOVE "S" TO WS-GERA-GL
+                 OPEN EXTEND MEDIAGL-FILE
+                 IF WS-FS-GL = "35"
+                     OPEN OUTPUT MEDIAGL-FILE
+                 END-IF
+             END-IF.
+
+             IF WS-MODO-LOTE = "S" OR WS-MODO-LOTE = "s"
+                 MOVE "B" TO WS-MODO-ATUAL
+                 PERFORM PROCESS-BATCH-FILE
+             ELSE
+                 MOVE "I" TO WS-MODO-ATUAL
+                 PERFORM PROCESS-INTERACTIVE
+             END-IF.
+
+             CLOSE MEDIAOUT-FILE.
+             CLOSE MEDIAAUD-FILE.
+             IF WS-GERA-GL = "S"
+                 CLOSE MEDIAGL-FILE
+             END-IF.
+
              STOP RUN.
 
+       PROCESS-INTERACTIVE.
+             PERFORM GET-QTD.
+             PERFORM GET-VALOR
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-QTD.
 
-         END PROGRAM Media2Num.
+             PERFORM CALCULATE-RESULT.
+             PERFORM EXIBIR-MENU.
+             PERFORM DISPLAY-MENU-RESULT.
+             PERFORM WRITE-RESULT-RECORD.
+             MOVE ZERO TO WS-REC-NUM.
+             PERFORM WRITE-AUDIT-LOG.
+             IF WS-GERA-GL = "S"
+                 PERFORM WRITE-GL-FEED
+             END-IF.
 
+       EXIBIR-MENU.
+             MOVE "N" TO WS-NUM-VALIDO.
+             PERFORM PROMPT-MENU UNTIL WS-NUM-VALIDO = "S".
 
+       PROMPT-MENU.
+             DISPLAY "----------------------------------------".
+             DISPLAY "1 - Soma        2 - Média".
+             DISPLAY "3 - Mínimo      4 - Máximo".
+             DISPLAY "5 - Quantidade".
+             DISPLAY "Escolha uma opção: ".
+             ACCEPT WS-OPCAO.
+             IF OPCAO-VALIDA
+                 MOVE "S" TO WS-NUM-VALIDO
+             ELSE
+                 DISPLAY "Opção inválida. Escolha de 1 a 5."
+                 MOVE "N" TO WS-NUM-VALIDO
+             END-IF.
+
+       DISPLAY-MENU-RESULT.
+             MOVE WS-SOMA    TO WS-SOMA-ED.
+             MOVE WS-MINIMO  TO WS-MINIMO-ED.
+             MOVE WS-MAXIMO  TO WS-MAXIMO-ED.
+             DISPLAY "Quantidade de valores: " WS-QTD.
+             EVALUATE TRUE
+                 WHEN OPCAO-SOMA
+                     DISPLAY "A soma é: " WS-SOMA-ED
+                 WHEN OPCAO-MEDIA
+                     DISPLAY "A média é: " WS-MEDIA
+                 WHEN OPCAO-MINIMO
+                     DISPLAY "O mínimo é: " WS-MINIMO-ED
+                 WHEN OPCAO-MAXIMO
+                     DISPLAY "O máximo é: " WS-MAXIMO-ED
+                 WHEN OPCAO-QTD
+                     CONTINUE
+             END-EVALUATE.
+
+       GET-QTD.
+             MOVE "N" TO WS-NUM-VALIDO.
+             PERFORM PROMPT-QTD UNTIL WS-NUM-VALIDO = "S".
+
+       PROMPT-QTD.
+             DISPLAY "Quantos valores deseja informar (01 a 20)? ".
+             ACCEPT WS-QTD-TXT.
+             IF WS-QTD-TXT IS NUMERIC AND WS-QTD >= 1
+                     AND WS-QTD <= WS-MAX-VALORES
+                 MOVE "S" TO WS-NUM-VALIDO
+             ELSE
+                 DISPLAY "Quantidade inválida. Informe de 01 a 20, "
+                     "com dois dígitos (ex.: 03)."
+                 MOVE "N" TO WS-NUM-VALIDO
+             END-IF.
+
+       GET-VALOR.
+             MOVE "N" TO WS-NUM-VALIDO.
+             PERFORM PROMPT-VALOR UNTIL WS-NUM-VALIDO = "S".
+
+       PROMPT-VALOR.
+             DISPLAY "Digite o valor " WS-IDX ": ".
+             ACCEPT WS-VALOR-TXT (WS-IDX).
+             IF (WS-VALOR-SINAL (WS-IDX) = "+" OR "-")
+                     AND WS-VALOR-DIGITOS (WS-IDX) IS NUMERIC
+                 MOVE "S" TO WS-NUM-VALIDO
+             ELSE
+                 DISPLAY "Valor inválido. Informe o sinal e os "
+                     "dígitos (ex.: +0005000 para 50,00 ou "
+                     "-0005000 para -50,00)."
+                 MOVE "N" TO WS-NUM-VALIDO
+             END-IF.
+
+       PROCESS-BATCH-FILE.
+             MOVE ZERO TO WS-LOTE-PROCESSADOS WS-LOTE-INVALIDOS.
+             PERFORM LOAD-CHECKPOINT.
+             OPEN INPUT MEDIAIN-FILE.
+             IF WS-FS-IN NOT = "00"
+                 DISPLAY "Erro ao abrir MEDIAIN, status " WS-FS-IN "."
+                 MOVE 8 TO RETURN-CODE
+             ELSE
+                 MOVE "N" TO WS-EOF-FLAG
+                 PERFORM READ-BATCH-RECORD
+                 PERFORM PROCESS-ONE-BATCH-RECORD
+                     UNTIL WS-EOF-FLAG = "S"
+                 CLOSE MEDIAIN-FILE
+                 IF WS-LOTE-INVALIDOS > 0 AND WS-LOTE-PROCESSADOS = 0
+                     DISPLAY "Lote rejeitado por inteiro: "
+                         WS-LOTE-INVALIDOS " registro(s) inválido(s)."
+                     MOVE 8 TO RETURN-CODE
+                 END-IF
+             END-IF.
+
+       LOAD-CHECKPOINT.
+             MOVE ZERO TO WS-REC-NUM WS-ULT-REG-CKPT WS-SOMA-ACUM.
+             OPEN INPUT MEDIACKPT-FILE.
+             IF WS-FS-CKPT = "00" OR WS-FS-CKPT = "05"
+                 READ MEDIACKPT-FILE
+                     AT END CONTINUE
+                 END-READ
+                 IF WS-FS-CKPT = "00"
+                     MOVE CKPT-ULT-REG   TO WS-ULT-REG-CKPT
+                     MOVE CKPT-SOMA-ACUM TO WS-SOMA-ACUM
+                     DISPLAY "Retomando lote após o registro "
+                         WS-ULT-REG-CKPT "."
+                 END-IF
+                 CLOSE MEDIACKPT-FILE
+             END-IF.
+
+       READ-BATCH-RECORD.
+             READ MEDIAIN-FILE
+                 AT END
+                     MOVE "S" TO WS-EOF-FLAG
+             END-READ.
+             IF WS-EOF-FLAG NOT = "S"
+                 ADD 1 TO WS-REC-NUM
+             END-IF.
+
+       PROCESS-ONE-BATCH-RECORD.
+             IF WS-REC-NUM > WS-ULT-REG-CKPT
+                 PERFORM VALIDATE-BATCH-RECORD
+                 IF WS-REGISTRO-VALIDO = "S"
+                     MOVE MI-QTD TO WS-QTD
+                     PERFORM COPY-BATCH-VALOR
+                         VARYING WS-IDX FROM 1 BY 1
+                         UNTIL WS-IDX > WS-QTD
+                     PERFORM CALCULATE-RESULT
+                     PERFORM DISPLAY-RESULT
+                     PERFORM WRITE-RESULT-RECORD
+                     PERFORM WRITE-AUDIT-LOG
+                     IF WS-GERA-GL = "S"
+                         PERFORM WRITE-GL-FEED
+                     END-IF
+                     ADD WS-SOMA TO WS-SOMA-ACUM
+                     ADD 1 TO WS-LOTE-PROCESSADOS
+                 ELSE
+                     DISPLAY "Registro inválido ignorado em MEDIAIN: "
+                         MEDIAIN-RECORD
+                     ADD 1 TO WS-LOTE-INVALIDOS
+                 END-IF
+                 MOVE WS-REC-NUM TO WS-ULT-REG-CKPT
+                 PERFORM WRITE-CHECKPOINT
+             END-IF.
+
+             PERFORM READ-BATCH-RECORD.
+
+       WRITE-CHECKPOINT.
+             OPEN OUTPUT MEDIACKPT-FILE.
+             MOVE SPACES           TO CKPT-RECORD.
+             MOVE WS-ULT-REG-CKPT TO CKPT-ULT-REG.
+             MOVE WS-SOMA-ACUM    TO CKPT-SOMA-ACUM.
+             WRITE CKPT-RECORD.
+             CLOSE MEDIACKPT-FILE.
+
+       VALIDATE-BATCH-RECORD.
+             MOVE "N" TO WS-REGISTRO-VALIDO.
+             IF MI-QTD-TXT IS NUMERIC AND MI-QTD >= 1
+                     AND MI-QTD <= WS-MAX-VALORES
+                 MOVE "S" TO WS-REGISTRO-VALIDO
+                 PERFORM VALIDATE-BATCH-VALOR
+                     VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > MI-QTD
+             END-IF.
+
+       VALIDATE-BATCH-VALOR.
+             IF NOT ((MI-VALOR-SINAL (WS-IDX) = "+" OR "-")
+                     AND MI-VALOR-DIGITOS (WS-IDX) IS NUMERIC)
+                 MOVE "N" TO WS-REGISTRO-VALIDO
+             END-IF.
+
+       COPY-BATCH-VALOR.
+             MOVE MI-VALORES (WS-IDX) TO WS-VALOR (WS-IDX).
+
+       CALCULATE-RESULT.
+             MOVE ZERO TO WS-SOMA.
+             PERFORM ACCUMULATE-VALOR
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-QTD.
+             COMPUTE WS-MEDIA = WS-SOMA / WS-QTD.
+
+       ACCUMULATE-VALOR.
+             ADD WS-VALOR (WS-IDX) TO WS-SOMA.
+             IF WS-IDX = 1
+                 MOVE WS-VALOR (WS-IDX) TO WS-MINIMO
+                 MOVE WS-VALOR (WS-IDX) TO WS-MAXIMO
+             ELSE
+                 IF WS-VALOR (WS-IDX) < WS-MINIMO
+                     MOVE WS-VALOR (WS-IDX) TO WS-MINIMO
+                 END-IF
+                 IF WS-VALOR (WS-IDX) > WS-MAXIMO
+                     MOVE WS-VALOR (WS-IDX) TO WS-MAXIMO
+                 END-IF
+             END-IF.
+
+       DISPLAY-RESULT.
+             MOVE WS-SOMA TO WS-SOMA-ED.
+             DISPLAY "Quantidade de valores: " WS-QTD.
+             DISPLAY "A média é: " WS-MEDIA.
+             DISPLAY "A soma é: " WS-SOMA-ED.
+
+       WRITE-RESULT-RECORD.
+             ACCEPT WS-OUT-DATA FROM DATE YYYYMMDD.
+
+             MOVE SPACES   TO MEDIAOUT-RECORD.
+             MOVE WS-OUT-DATA TO MO-DATA.
+             MOVE "C"      TO MO-TIPO.
+             MOVE WS-QTD   TO MO-QTD.
+             MOVE WS-SOMA  TO MO-SOMA.
+             MOVE WS-MEDIA TO MO-MEDIA.
+             WRITE MEDIAOUT-RECORD.
+
+             PERFORM WRITE-RESULT-DETAIL
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-QTD.
+
+       WRITE-RESULT-DETAIL.
+             MOVE SPACES               TO MEDIAOUT-RECORD.
+             MOVE WS-OUT-DATA          TO MO-DATA.
+             MOVE "D"                  TO MO-TIPO.
+             MOVE WS-IDX                TO MO-SEQ.
+             MOVE WS-VALOR (WS-IDX)    TO MO-VALOR.
+             WRITE MEDIAOUT-RECORD.
+
+       WRITE-AUDIT-LOG.
+             ACCEPT WS-AUD-DATA FROM DATE YYYYMMDD.
+             ACCEPT WS-AUD-HORA FROM TIME.
+
+             MOVE SPACES      TO AUD-RECORD.
+             MOVE WS-AUD-DATA TO AUD-DATA.
+             MOVE WS-AUD-HORA TO AUD-HORA.
+             MOVE WS-MODO-ATUAL TO AUD-MODO.
+             MOVE WS-REC-NUM  TO AUD-REG.
+             MOVE "C"         TO AUD-TIPO.
+             MOVE WS-QTD      TO AUD-QTD.
+             MOVE WS-SOMA     TO AUD-SOMA.
+             MOVE WS-MEDIA    TO AUD-MEDIA.
+             WRITE AUD-RECORD.
+
+             PERFORM WRITE-AUDIT-DETAIL
+                 VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-QTD.
+
+       WRITE-AUDIT-DETAIL.
+             MOVE SPACES      TO AUD-RECORD.
+             MOVE WS-AUD-DATA TO AUD-DATA.
+             MOVE WS-AUD-HORA TO AUD-HORA.
+             MOVE WS-MODO-ATUAL TO AUD-MODO.
+             MOVE WS-REC-NUM  TO AUD-REG.
+             MOVE "D"         TO AUD-TIPO.
+             MOVE WS-IDX      TO AUD-SEQ.
+             MOVE WS-VALOR (WS-IDX) TO AUD-VALOR.
+             WRITE AUD-RECORD.
+
+       WRITE-GL-FEED.
+             MOVE SPACES         TO GLFEED-RECORD.
+             MOVE "0001"          TO GL-EMPRESA.
+             MOVE "0000001000"    TO GL-CONTA.
+             ACCEPT GL-DATA       FROM DATE YYYYMMDD.
+             MOVE WS-REC-NUM       TO GL-REGISTRO.
+             MOVE "RESULTADO MEDIA2NUM" TO GL-HIST.
+             IF WS-SOMA < 0
+                 MOVE "C"          TO GL-DC
+                 COMPUTE GL-VALOR = WS-SOMA * -1
+                 COMPUTE GL-MEDIA = (WS-SOMA / WS-QTD) * -1
+             ELSE
+                 MOVE "D"          TO GL-DC
+                 MOVE WS-SOMA      TO GL-VALOR
+                 COMPUTE GL-MEDIA = WS-SOMA / WS-QTD
+             END-IF.
+             WRITE GLFEED-RECORD.
+
+         END PROGRAM Media2Num.
